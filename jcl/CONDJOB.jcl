@@ -0,0 +1,56 @@
+//CONDJOB  JOB (ACCTNO),'CONDITIONALS RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Daily batch stream around CONDITIONALS:
+//*   GENFEED  - upstream job that produces the day's score,
+//*              transaction, control-total, and feed extracts
+//*   CONDVAL  - runs CONDITIONALS against those extracts and
+//*              produces the PASS/FAIL, exceptions, rejects,
+//*              report, and audit-log output
+//*   POSTPROC - downstream job that consumes the PASS/FAIL and
+//*              exceptions output; skipped if CONDVAL's exception
+//*              tallies pushed its return code above tolerance
+//*
+//GENFEED  EXEC PGM=GENFEED
+//STEPLIB  DD   DSN=PROD.COND.LOADLIB,DISP=SHR
+//SCOREOUT DD   DSN=PROD.COND.SCOREIN,DISP=(NEW,CATLG,DELETE)
+//TXNOUT   DD   DSN=PROD.COND.TXNIN,DISP=(NEW,CATLG,DELETE)
+//TODAYOUT DD   DSN=PROD.COND.TODAYCTL,DISP=(NEW,CATLG,DELETE)
+//FEEDOUT  DD   DSN=PROD.COND.FEEDIN,DISP=(NEW,CATLG,DELETE)
+//*
+//CONDVAL  EXEC PGM=CONDITIONALS,COND=(0,NE,GENFEED)
+//STEPLIB  DD   DSN=PROD.COND.LOADLIB,DISP=SHR
+//SCOREIN  DD   DSN=PROD.COND.SCOREIN,DISP=SHR
+//*        SCOREPS/SCOREFL/TXNEXCPT use MOD, not NEW, since a
+//*        resubmission after an abend reopens them with COBOL
+//*        OPEN EXTEND to append past the checkpoint - NEW would
+//*        fail allocation on the dataset the aborted run cataloged
+//SCOREPS  DD   DSN=PROD.COND.SCOREPASS,DISP=(MOD,CATLG,DELETE)
+//SCOREFL  DD   DSN=PROD.COND.SCOREFAIL,DISP=(MOD,CATLG,DELETE)
+//TODAYCTL DD   DSN=PROD.COND.TODAYCTL,DISP=SHR
+//YESTCTL  DD   DSN=PROD.COND.YESTCTL(-1),DISP=SHR
+//TXNIN    DD   DSN=PROD.COND.TXNIN,DISP=SHR
+//TXNEXCPT DD   DSN=PROD.COND.TXNEXCPT,DISP=(MOD,CATLG,DELETE)
+//FEEDIN   DD   DSN=PROD.COND.FEEDIN,DISP=SHR
+//FEEDREJ  DD   DSN=PROD.COND.FEEDREJ,DISP=(NEW,CATLG,DELETE)
+//CONDIN   DD   DSN=PROD.COND.CONDIN,DISP=SHR
+//CONDRPT  DD   SYSOUT=*
+//CONDAUD  DD   DSN=PROD.COND.AUDITLOG,DISP=MOD
+//THRCTL   DD   DSN=PROD.COND.THRESHCTL,DISP=SHR
+//THRESHIN DD   DSN=PROD.COND.THRESHIN,DISP=SHR
+//THREXC   DD   DSN=PROD.COND.THRESHEXC,DISP=(NEW,CATLG,DELETE)
+//CONDCKPT DD   DSN=PROD.COND.CHECKPOINT,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*
+//*
+//* Skip the downstream consumer when CONDVAL's exception tallies
+//* pushed its return code above tolerance (RC=8 - see
+//* SET-BATCH-RETURN-CODE in CONDITIONALS) so the scheduler shows
+//* the flagged step instead of quietly consuming bad output.
+//POSTPROC EXEC PGM=POSTPROC,COND=(4,LT,CONDVAL)
+//STEPLIB  DD   DSN=PROD.COND.LOADLIB,DISP=SHR
+//SCOREPS  DD   DSN=PROD.COND.SCOREPASS,DISP=SHR
+//SCOREFL  DD   DSN=PROD.COND.SCOREFAIL,DISP=SHR
+//TXNEXCPT DD   DSN=PROD.COND.TXNEXCPT,DISP=SHR
+//FEEDREJ  DD   DSN=PROD.COND.FEEDREJ,DISP=SHR
+//THREXC   DD   DSN=PROD.COND.THRESHEXC,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
