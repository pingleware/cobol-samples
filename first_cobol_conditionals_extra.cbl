@@ -1,12 +1,189 @@
       ******************************************************************
       * Author: yvanscher.
-      * Date:
-      * Purpose:
+      * Date: 2026-08-08
+      * Purpose: Batch validation suite built on the original CHECK-VAL/
+      *          NEG-NUM/CLASS1 conditional demo - grades scores, reconciles
+      *          daily control totals, edits transaction signs and feed
+      *          records, checks threshold tables, and drives the whole
+      *          run from checkpoint/restart with a printed summary and
+      *          an audit trail.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDITIONALS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              *> candidate/exam score records fed through the
+              *> CHECK-VAL PASS/FAIL 88-levels for a batch grading run
+              SELECT SCORE-FILE ASSIGN TO SCOREIN
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS SCORE-FILE-STATUS.
+              SELECT PASS-FILE ASSIGN TO SCOREPS
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS PASS-FILE-STATUS.
+              SELECT FAIL-FILE ASSIGN TO SCOREFL
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS FAIL-FILE-STATUS.
+
+              *> today's and yesterday's control-total records for the
+              *> daily batch reconciliation run
+              SELECT TODAY-TOTAL-FILE ASSIGN TO TODAYCTL
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS TODAY-TOTAL-STATUS.
+              SELECT YESTERDAY-TOTAL-FILE ASSIGN TO YESTCTL
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS YEST-TOTAL-STATUS.
+
+              *> debit/credit transaction file for the sign-validation
+              *> edit run, and the exceptions it fails out
+              SELECT TRANSACTION-FILE ASSIGN TO TXNIN
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS TRANSACTION-FILE-STATUS.
+              SELECT EXCEPTIONS-FILE ASSIGN TO TXNEXCPT
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS EXCEPTIONS-FILE-STATUS.
+
+              *> incoming feed file for the field-level validation
+              *> pass, and the rejects it fails out
+              SELECT FEED-FILE ASSIGN TO FEEDIN
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS FEED-FILE-STATUS.
+              SELECT REJECTS-FILE ASSIGN TO FEEDREJ
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS REJECTS-FILE-STATUS.
+
+              *> one set of NUM1/NUM2/NEG-NUM/CLASS1 values per record,
+              *> driving the original conditional checks across a
+              *> whole batch of test cases in a single run
+              SELECT CONDITIONS-FILE ASSIGN TO CONDIN
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS CONDITIONS-FILE-STATUS.
+
+              *> printed PASS/FAIL and POSITIVE/NEGATIVE summary
+              *> report produced at the end of each run
+              SELECT REPORT-FILE ASSIGN TO CONDRPT
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS REPORT-FILE-STATUS.
+
+              *> audit-trail log appended to on every run
+              SELECT AUDIT-LOG-FILE ASSIGN TO CONDAUD
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS AUDIT-LOG-STATUS.
+
+              *> threshold control table (low bound in NUM3, high
+              *> bound in NUM4) and the values checked against it
+              SELECT THRESHOLD-CONTROL-FILE ASSIGN TO THRCTL
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS THRESHOLD-CONTROL-STATUS.
+              SELECT THRESHOLD-CHECK-FILE ASSIGN TO THRESHIN
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS THRESHOLD-CHECK-STATUS.
+              SELECT THRESHOLD-EXCEPTIONS-FILE ASSIGN TO THREXC
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS THRESHOLD-EXCEPTIONS-STATUS.
+
+              *> restart point written every N records processed, so
+              *> the score-grading and sign-validation passes can
+              *> resume instead of reprocessing a whole file
+              SELECT CHECKPOINT-FILE ASSIGN TO CONDCKPT
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SCORE-FILE.
+       01  SCORE-IN-REC.
+              05 SC-CANDIDATE-ID     PIC X(10).
+              05 SC-EXAM-SCORE       PIC 9(3).
+
+       FD  PASS-FILE.
+       01  PASS-OUT-REC.
+              05 PS-CANDIDATE-ID     PIC X(10).
+              05 PS-EXAM-SCORE       PIC 9(3).
+
+       FD  FAIL-FILE.
+       01  FAIL-OUT-REC.
+              05 FL-CANDIDATE-ID     PIC X(10).
+              05 FL-EXAM-SCORE       PIC 9(3).
+
+       FD  TODAY-TOTAL-FILE.
+       01  TODAY-CTL-REC.
+              05 TD-CONTROL-ID       PIC X(10).
+              05 TD-TOTAL-AMT        PIC 9(9).
+
+       FD  YESTERDAY-TOTAL-FILE.
+       01  YEST-CTL-REC.
+              05 YD-CONTROL-ID       PIC X(10).
+              05 YD-TOTAL-AMT        PIC 9(9).
+
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-IN-REC.
+              05 TX-TRANSACTION-ID   PIC X(10).
+              05 TX-TYPE-CODE        PIC X(1).
+                88 TX-IS-CREDIT VALUE 'C'.
+                88 TX-IS-DEBIT  VALUE 'D'.
+              05 TX-AMOUNT           PIC S9(9).
+
+       FD  EXCEPTIONS-FILE.
+       01  EXCEPTION-OUT-REC.
+              05 EX-TRANSACTION-ID   PIC X(10).
+              05 EX-TYPE-CODE        PIC X(1).
+              05 EX-AMOUNT           PIC S9(9).
+              05 EX-REASON           PIC X(30).
+
+       FD  FEED-FILE.
+              COPY FEEDREC.
+
+       FD  REJECTS-FILE.
+       01  REJECT-OUT-REC.
+              05 RJ-NAME             PIC X(20).
+              05 RJ-ID               PIC X(10).
+              05 RJ-AMOUNT           PIC X(9).
+              05 RJ-REASON-CODE      PIC X(2).
+              05 RJ-REASON-TEXT      PIC X(30).
+
+       FD  CONDITIONS-FILE.
+       01  CONDITIONS-IN-REC.
+              05 CD-NUM1             PIC 9(9).
+              05 CD-NUM2             PIC 9(9).
+              05 CD-NEG-NUM          PIC S9(9).
+              05 CD-CLASS1           PIC X(9).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE               PIC X(60).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-LINE             PIC X(250).
+
+       FD  THRESHOLD-CONTROL-FILE.
+       01  THRESHOLD-CTL-REC.
+              05 TH-CODE              PIC X(4).
+              05 TH-LOW               PIC 9(5).
+              05 TH-HIGH              PIC 9(6).
+
+       FD  THRESHOLD-CHECK-FILE.
+       01  THRESHOLD-CHECK-REC.
+              05 TC-CODE               PIC X(4).
+              05 TC-VALUE              PIC 9(6).
+
+       FD  THRESHOLD-EXCEPTIONS-FILE.
+       01  THRESHOLD-EXCEPTION-REC.
+              05 TE-CODE               PIC X(4).
+              05 TE-VALUE              PIC 9(6).
+              05 TE-LOW                PIC 9(5).
+              05 TE-HIGH               PIC 9(6).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-REC.
+              05 CKF-STAGE             PIC X(8).
+              05 CKF-RECORDS-DONE      PIC 9(7).
+              05 CKF-LAST-KEY          PIC X(10).
+              05 CKF-PASS-COUNT        PIC 9(7).
+              05 CKF-FAIL-COUNT        PIC 9(7).
+              05 CKF-EXCEPTION-COUNT   PIC 9(7).
+              05 CKF-INVALID-COUNT     PIC 9(7).
+
               WORKING-STORAGE SECTION.
               *> setting up places to store values
               *> no values set yet
@@ -25,11 +202,234 @@
                 88 PASS VALUES ARE 041 THRU 100.
                 88 FAIL VALUES ARE 000 THRU 40.
 
+              *> file status and batch tally fields for the
+              *> score-grading run
+              01 SCORE-FILE-STATUS PIC XX.
+                88 SCORE-FILE-EOF VALUE '10'.
+                88 SCORE-FILE-NOT-FOUND VALUE '35'.
+              01 PASS-FILE-STATUS PIC XX.
+              01 FAIL-FILE-STATUS PIC XX.
+              01 SCORE-TALLIES.
+                05 SCORE-RECORDS-READ  PIC 9(7) VALUE ZERO.
+                05 SCORE-PASS-COUNT    PIC 9(7) VALUE ZERO.
+                05 SCORE-FAIL-COUNT    PIC 9(7) VALUE ZERO.
+                05 SCORE-INVALID-COUNT PIC 9(7) VALUE ZERO.
+
+              *> file status and batch tally fields for the daily
+              *> control-total reconciliation run
+              01 TODAY-TOTAL-STATUS PIC XX.
+                88 TODAY-TOTAL-EOF VALUE '10'.
+                88 TODAY-TOTAL-NOT-FOUND VALUE '35'.
+              01 YEST-TOTAL-STATUS PIC XX.
+                88 YEST-TOTAL-EOF VALUE '10'.
+                88 YEST-TOTAL-NOT-FOUND VALUE '35'.
+              01 RECON-TALLIES.
+                05 RECON-PAIRS-CHECKED   PIC 9(7) VALUE ZERO.
+                05 RECON-VARIANCE-COUNT  PIC 9(7) VALUE ZERO.
+
+              *> file status and batch tally fields for the
+              *> transaction sign-validation edit run
+              01 TRANSACTION-FILE-STATUS PIC XX.
+                88 TRANSACTION-FILE-EOF VALUE '10'.
+                88 TRANSACTION-FILE-NOT-FOUND VALUE '35'.
+              01 EXCEPTIONS-FILE-STATUS PIC XX.
+              01 TXN-TALLIES.
+                05 TXN-RECORDS-READ      PIC 9(7) VALUE ZERO.
+                05 TXN-EXCEPTION-COUNT   PIC 9(7) VALUE ZERO.
+
+              *> file status and batch tally fields for the incoming
+              *> feed record field-level validation pass
+              01 FEED-FILE-STATUS PIC XX.
+                88 FEED-FILE-EOF VALUE '10'.
+                88 FEED-FILE-NOT-FOUND VALUE '35'.
+              01 REJECTS-FILE-STATUS PIC XX.
+              01 FEED-TALLIES.
+                05 FEED-RECORDS-READ     PIC 9(7) VALUE ZERO.
+                05 FEED-REJECT-COUNT     PIC 9(7) VALUE ZERO.
+
+              *> file status and batch tally fields for the run over
+              *> the CONDITIONS-FILE test-case records
+              01 CONDITIONS-FILE-STATUS PIC XX.
+                88 CONDITIONS-FILE-EOF VALUE '10'.
+                88 CONDITIONS-FILE-NOT-FOUND VALUE '35'.
+              01 CONDITION-TALLIES.
+                05 CONDITION-RECORDS-READ PIC 9(7) VALUE ZERO.
+                05 CONDITION-POSITIVE-COUNT PIC 9(7) VALUE ZERO.
+                05 CONDITION-NEGATIVE-COUNT PIC 9(7) VALUE ZERO.
+
+              *> file status and run date/time for the printed
+              *> PASS/FAIL summary report
+              01 REPORT-FILE-STATUS PIC XX.
+              01 WS-CURRENT-DATE-TIME.
+                05 WS-RUN-YYYY         PIC 9(4).
+                05 WS-RUN-MM           PIC 9(2).
+                05 WS-RUN-DD           PIC 9(2).
+                05 WS-RUN-HH           PIC 9(2).
+                05 WS-RUN-MIN          PIC 9(2).
+                05 WS-RUN-SS           PIC 9(2).
+                05 FILLER              PIC X(11).
+              01 WS-RUN-DATE-DISPLAY   PIC X(10).
+              01 WS-RUN-TIME-DISPLAY   PIC X(8).
+              01 REPORT-DETAIL-LINE.
+                05 RD-LABEL            PIC X(24).
+                05 RD-VALUE            PIC ZZZ,ZZ9.
+
+              *> file status for the audit-trail log
+              01 AUDIT-LOG-STATUS PIC XX.
+                88 AUDIT-LOG-IS-NEW VALUE '35'.
+
+              *> threshold table loaded from the control file: low
+              *> bound in NUM3, high bound in NUM4, keyed by code, so
+              *> pass/fail cutoffs can move without a recompile
+              01 THRESHOLD-CONTROL-STATUS PIC XX.
+                88 THRESHOLD-CONTROL-EOF VALUE '10'.
+                88 THRESHOLD-CONTROL-NOT-FOUND VALUE '35'.
+              01 THRESHOLD-CHECK-STATUS PIC XX.
+                88 THRESHOLD-CHECK-EOF VALUE '10'.
+                88 THRESHOLD-CHECK-NOT-FOUND VALUE '35'.
+              01 THRESHOLD-EXCEPTIONS-STATUS PIC XX.
+              01 THRESHOLD-TABLE-COUNT PIC 9(3) VALUE ZERO.
+              01 THRESHOLD-TABLE.
+                05 THRESHOLD-ENTRY OCCURS 50 TIMES
+                                   INDEXED BY THRESHOLD-IDX.
+                  10 TBL-CODE      PIC X(4).
+                  10 TBL-LOW       PIC 9(5).
+                  10 TBL-HIGH      PIC 9(6).
+              01 THRESHOLD-FOUND-SW PIC X VALUE 'N'.
+                88 THRESHOLD-FOUND VALUE 'Y'.
+              01 THRESHOLD-TALLIES.
+                05 THRESHOLD-RECORDS-READ    PIC 9(7) VALUE ZERO.
+                05 THRESHOLD-EXCEPTION-COUNT PIC 9(7) VALUE ZERO.
+
+              *> checkpoint/restart working storage for the
+              *> score-grading and sign-validation passes
+              01 CHECKPOINT-FILE-STATUS PIC XX.
+                88 CHECKPOINT-FILE-EOF VALUE '10'.
+                88 CHECKPOINT-FILE-NOT-FOUND VALUE '35'.
+              01 CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+              01 CHECKPOINT-TABLE-COUNT PIC 9 VALUE ZERO.
+              01 CHECKPOINT-TABLE.
+                05 CHECKPOINT-ENTRY OCCURS 2 TIMES
+                                    INDEXED BY CHECKPOINT-IDX.
+                  10 CK-STAGE          PIC X(8).
+                  10 CK-RECORDS-DONE   PIC 9(7).
+                  10 CK-LAST-KEY       PIC X(10).
+                  10 CK-PASS-COUNT     PIC 9(7).
+                  10 CK-FAIL-COUNT     PIC 9(7).
+                  10 CK-EXCEPTION-COUNT PIC 9(7).
+                  10 CK-INVALID-COUNT  PIC 9(7).
+              01 WS-LOOKUP-STAGE PIC X(8).
+              01 WS-CHECKPOINT-FOUND-SW PIC X VALUE 'N'.
+                88 WS-CHECKPOINT-FOUND VALUE 'Y'.
+              01 WS-CHECKPOINT-RESUME-COUNT PIC 9(7).
+              01 WS-CHECKPOINT-RESUME-KEY PIC X(10).
+              01 WS-CHECKPOINT-RESUME-PASS PIC 9(7).
+              01 WS-CHECKPOINT-RESUME-FAIL PIC 9(7).
+              01 WS-CHECKPOINT-RESUME-EXCP PIC 9(7).
+              01 WS-CHECKPOINT-RESUME-INVALID PIC 9(7).
+              01 WS-SAVE-RECORDS-DONE PIC 9(7).
+              01 WS-SAVE-LAST-KEY PIC X(10).
+              01 WS-SAVE-PASS-COUNT PIC 9(7).
+              01 WS-SAVE-FAIL-COUNT PIC 9(7).
+              01 WS-SAVE-EXCEPTION-COUNT PIC 9(7).
+              01 WS-SAVE-INVALID-COUNT PIC 9(7).
+              01 SCORE-SINCE-CHECKPOINT PIC 9(5) VALUE ZERO.
+              01 TXN-SINCE-CHECKPOINT PIC 9(5) VALUE ZERO.
+
+              *> exception tolerance the batch return code is set
+              *> against, for the scheduler downstream in the JCL
+              01 WS-EXCEPTION-TOTAL PIC 9(7).
+              01 WS-EXCEPTION-TOLERANCE PIC 9(7) VALUE 10.
+              01 WS-RUN-RETURN-CODE PIC 9(3).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+              PERFORM STAMP-RUN-DATE-TIME.
+              PERFORM LOAD-CHECKPOINTS.
+              PERFORM RUN-CONDITION-CASES.
+              PERFORM GRADE-SCORES.
+              PERFORM RECONCILE-TOTALS.
+              PERFORM VALIDATE-TRANSACTIONS.
+              PERFORM VALIDATE-FEED.
+              PERFORM VALIDATE-THRESHOLDS.
+              PERFORM PRINT-SUMMARY-REPORT.
+              PERFORM SET-BATCH-RETURN-CODE.
+              PERFORM WRITE-AUDIT-LOG.
+
+            STOP RUN.
+
+      ******************************************************************
+      * Sets RETURN-CODE from the PASS/FAIL and sign-check tallies so
+      * a job scheduler can flag the run as failed when the exception
+      * count exceeds tolerance, instead of a person reading the log.
+      ******************************************************************
+       SET-BATCH-RETURN-CODE.
+              COMPUTE WS-EXCEPTION-TOTAL = SCORE-FAIL-COUNT
+                                          + SCORE-INVALID-COUNT
+                                          + TXN-EXCEPTION-COUNT
+                                          + FEED-REJECT-COUNT
+                                          + THRESHOLD-EXCEPTION-COUNT
+                                          + RECON-VARIANCE-COUNT
+
+              EVALUATE TRUE
+                WHEN WS-EXCEPTION-TOTAL = ZERO
+                  MOVE 0 TO RETURN-CODE
+                WHEN WS-EXCEPTION-TOTAL > WS-EXCEPTION-TOLERANCE
+                  MOVE 8 TO RETURN-CODE
+                WHEN OTHER
+                  MOVE 4 TO RETURN-CODE
+              END-EVALUATE.
+
+      ******************************************************************
+      * Captures the run date/time once at the start of the run so it
+      * can be stamped on both the summary report and the audit log.
+      ******************************************************************
+       STAMP-RUN-DATE-TIME.
+              MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME
+              STRING WS-RUN-MM '/' WS-RUN-DD '/' WS-RUN-YYYY
+                DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+              STRING WS-RUN-HH ':' WS-RUN-MIN ':' WS-RUN-SS
+                DELIMITED BY SIZE INTO WS-RUN-TIME-DISPLAY.
+
+      ******************************************************************
+      * Reads one test case per CONDITIONS-FILE record, moves its
+      * NUM1/NUM2/NEG-NUM/CLASS1 values into working storage, and runs
+      * every conditional check against that record.
+      ******************************************************************
+       RUN-CONDITION-CASES.
+              OPEN INPUT CONDITIONS-FILE
+
+              IF CONDITIONS-FILE-NOT-FOUND THEN
+                DISPLAY 'CONDITIONS-FILE NOT FOUND, SKIPPING '
+                        'CONDITION CASES'
+              ELSE
+                READ CONDITIONS-FILE
+                  AT END SET CONDITIONS-FILE-EOF TO TRUE
+                END-READ
+
+                PERFORM UNTIL CONDITIONS-FILE-EOF
+                  ADD 1 TO CONDITION-RECORDS-READ
+                  MOVE CD-NUM1 TO NUM1
+                  MOVE CD-NUM2 TO NUM2
+                  MOVE CD-NEG-NUM TO NEG-NUM
+                  MOVE CD-CLASS1 TO CLASS1
+
+                  PERFORM CHECK-CONDITION-CASE
+
+                  READ CONDITIONS-FILE
+                    AT END SET CONDITIONS-FILE-EOF TO TRUE
+                  END-READ
+                END-PERFORM
+
+                CLOSE CONDITIONS-FILE
+              END-IF.
+
+      ******************************************************************
+      * The original set of conditional checks, now run once per
+      * CONDITIONS-FILE record instead of once against literals.
+      ******************************************************************
+       CHECK-CONDITION-CASE.
               *> NOT, negating a conditional
-              MOVE 50 TO NUM1.
-              MOVE 60 TO NUM2.
               IF NOT NUM2 IS LESS THAN NUM1 THEN
                 DISPLAY NUM2' IS NOT LESS THAN 'NUM1
               END-IF
@@ -53,5 +453,676 @@
               *> data type
               IF CLASS1 IS ALPHABETIC OR CLASS1 IS NUMERIC THEN
                 DISPLAY 'CLASS1 IS ALPHABETIC or numeric'.
-            STOP RUN.
+
+              *> tally this case as POSITIVE or NEGATIVE for the
+              *> printed summary report and the audit log
+              IF NEG-NUM IS POSITIVE THEN
+                ADD 1 TO CONDITION-POSITIVE-COUNT
+              END-IF
+              IF NEG-NUM IS NEGATIVE THEN
+                ADD 1 TO CONDITION-NEGATIVE-COUNT
+              END-IF.
+
+      ******************************************************************
+      * Reads the candidate/exam score file and applies the CHECK-VAL
+      * PASS/FAIL 88-level test to every record, splitting the results
+      * into a pass file and a fail file, then displays a summary
+      * count. Resumes from the last SCORE checkpoint, if one is on
+      * file, instead of reprocessing records already graded.
+      ******************************************************************
+       GRADE-SCORES.
+              MOVE 'SCORE' TO WS-LOOKUP-STAGE
+              PERFORM GET-CHECKPOINT-FOR-STAGE
+
+              OPEN INPUT SCORE-FILE
+              IF SCORE-FILE-NOT-FOUND THEN
+                DISPLAY 'SCORE-FILE NOT FOUND, SKIPPING SCORE-GRADING'
+              ELSE
+                IF WS-CHECKPOINT-RESUME-COUNT > ZERO THEN
+                  OPEN EXTEND PASS-FILE
+                  OPEN EXTEND FAIL-FILE
+                  MOVE WS-CHECKPOINT-RESUME-COUNT TO SCORE-RECORDS-READ
+                  MOVE WS-CHECKPOINT-RESUME-PASS TO SCORE-PASS-COUNT
+                  MOVE WS-CHECKPOINT-RESUME-FAIL TO SCORE-FAIL-COUNT
+                  MOVE WS-CHECKPOINT-RESUME-INVALID
+                    TO SCORE-INVALID-COUNT
+                  PERFORM WS-CHECKPOINT-RESUME-COUNT TIMES
+                    READ SCORE-FILE
+                      AT END SET SCORE-FILE-EOF TO TRUE
+                    END-READ
+                  END-PERFORM
+                  DISPLAY 'RESUMING SCORE-GRADING AFTER CHECKPOINT '
+                          WS-CHECKPOINT-RESUME-COUNT
+                          ' LAST KEY ' WS-CHECKPOINT-RESUME-KEY
+                ELSE
+                  OPEN OUTPUT PASS-FILE
+                  OPEN OUTPUT FAIL-FILE
+                END-IF
+
+                IF NOT SCORE-FILE-EOF THEN
+                  READ SCORE-FILE
+                    AT END SET SCORE-FILE-EOF TO TRUE
+                  END-READ
+                END-IF
+
+                PERFORM UNTIL SCORE-FILE-EOF
+                  ADD 1 TO SCORE-RECORDS-READ
+                  ADD 1 TO SCORE-SINCE-CHECKPOINT
+                  MOVE SC-EXAM-SCORE TO CHECK-VAL
+                  EVALUATE TRUE
+                    WHEN PASS
+                      MOVE SC-CANDIDATE-ID TO PS-CANDIDATE-ID
+                      MOVE SC-EXAM-SCORE TO PS-EXAM-SCORE
+                      WRITE PASS-OUT-REC
+                      ADD 1 TO SCORE-PASS-COUNT
+                    WHEN FAIL
+                      MOVE SC-CANDIDATE-ID TO FL-CANDIDATE-ID
+                      MOVE SC-EXAM-SCORE TO FL-EXAM-SCORE
+                      WRITE FAIL-OUT-REC
+                      ADD 1 TO SCORE-FAIL-COUNT
+                    WHEN OTHER
+                      DISPLAY 'SCORE OUT OF RANGE FOR CANDIDATE '
+                              SC-CANDIDATE-ID ': ' SC-EXAM-SCORE
+                      ADD 1 TO SCORE-INVALID-COUNT
+                  END-EVALUATE
+
+                  IF SCORE-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL THEN
+                    MOVE 'SCORE' TO WS-LOOKUP-STAGE
+                    MOVE SCORE-RECORDS-READ TO WS-SAVE-RECORDS-DONE
+                    MOVE SC-CANDIDATE-ID TO WS-SAVE-LAST-KEY
+                    MOVE SCORE-PASS-COUNT TO WS-SAVE-PASS-COUNT
+                    MOVE SCORE-FAIL-COUNT TO WS-SAVE-FAIL-COUNT
+                    MOVE ZERO TO WS-SAVE-EXCEPTION-COUNT
+                    MOVE SCORE-INVALID-COUNT TO WS-SAVE-INVALID-COUNT
+                    PERFORM SAVE-CHECKPOINT
+                    MOVE ZERO TO SCORE-SINCE-CHECKPOINT
+                  END-IF
+
+                  READ SCORE-FILE
+                    AT END SET SCORE-FILE-EOF TO TRUE
+                  END-READ
+                END-PERFORM
+
+                CLOSE SCORE-FILE
+                CLOSE PASS-FILE
+                CLOSE FAIL-FILE
+
+                *> clean end of file: clear the restart point
+                MOVE 'SCORE' TO WS-LOOKUP-STAGE
+                MOVE ZERO TO WS-SAVE-RECORDS-DONE
+                MOVE SPACES TO WS-SAVE-LAST-KEY
+                MOVE ZERO TO WS-SAVE-PASS-COUNT
+                MOVE ZERO TO WS-SAVE-FAIL-COUNT
+                MOVE ZERO TO WS-SAVE-EXCEPTION-COUNT
+                MOVE ZERO TO WS-SAVE-INVALID-COUNT
+                PERFORM SAVE-CHECKPOINT
+
+                DISPLAY 'SCORE-GRADING BATCH SUMMARY'
+                DISPLAY 'RECORDS READ  : ' SCORE-RECORDS-READ
+                DISPLAY 'PASS COUNT    : ' SCORE-PASS-COUNT
+                DISPLAY 'FAIL COUNT    : ' SCORE-FAIL-COUNT
+                DISPLAY 'INVALID COUNT : ' SCORE-INVALID-COUNT
+              END-IF.
+
+      ******************************************************************
+      * Reads today's and yesterday's control-total files as a matched
+      * merge on TD-CONTROL-ID/YD-CONTROL-ID (both files are in
+      * control-ID sequence): a control ID missing from either side is
+      * flagged as a variance and the lagging file is advanced alone,
+      * and only a matching pair is run through the same NUM1/NUM2
+      * combined condition (less-than AND less-than-100-style bound
+      * check) used in MAIN-PROCEDURE, printing a variance line
+      * whenever a match fails it.
+      ******************************************************************
+       RECONCILE-TOTALS.
+              OPEN INPUT TODAY-TOTAL-FILE
+              OPEN INPUT YESTERDAY-TOTAL-FILE
+
+              IF TODAY-TOTAL-NOT-FOUND OR YEST-TOTAL-NOT-FOUND THEN
+                DISPLAY 'CONTROL-TOTAL FILE NOT FOUND, SKIPPING '
+                        'RECONCILIATION'
+              ELSE
+                READ TODAY-TOTAL-FILE
+                  AT END SET TODAY-TOTAL-EOF TO TRUE
+                END-READ
+                READ YESTERDAY-TOTAL-FILE
+                  AT END SET YEST-TOTAL-EOF TO TRUE
+                END-READ
+
+                PERFORM UNTIL TODAY-TOTAL-EOF OR YEST-TOTAL-EOF
+                  IF TD-CONTROL-ID = YD-CONTROL-ID THEN
+                    ADD 1 TO RECON-PAIRS-CHECKED
+                    MOVE TD-TOTAL-AMT TO NUM1
+                    MOVE YD-TOTAL-AMT TO NUM2
+                    IF NUM1 = NUM2 THEN
+                      CONTINUE
+                    ELSE
+                      ADD 1 TO RECON-VARIANCE-COUNT
+                      DISPLAY 'VARIANCE ON CONTROL ID ' TD-CONTROL-ID
+                              ': TODAY ' NUM1 ' YESTERDAY ' NUM2
+                    END-IF
+
+                    READ TODAY-TOTAL-FILE
+                      AT END SET TODAY-TOTAL-EOF TO TRUE
+                    END-READ
+                    READ YESTERDAY-TOTAL-FILE
+                      AT END SET YEST-TOTAL-EOF TO TRUE
+                    END-READ
+                  ELSE
+                    IF TD-CONTROL-ID < YD-CONTROL-ID THEN
+                      ADD 1 TO RECON-VARIANCE-COUNT
+                      DISPLAY 'CONTROL ID ' TD-CONTROL-ID
+                              ' PRESENT TODAY BUT MISSING FROM '
+                              'YESTERDAY'
+                      READ TODAY-TOTAL-FILE
+                        AT END SET TODAY-TOTAL-EOF TO TRUE
+                      END-READ
+                    ELSE
+                      ADD 1 TO RECON-VARIANCE-COUNT
+                      DISPLAY 'CONTROL ID ' YD-CONTROL-ID
+                              ' PRESENT YESTERDAY BUT MISSING FROM '
+                              'TODAY'
+                      READ YESTERDAY-TOTAL-FILE
+                        AT END SET YEST-TOTAL-EOF TO TRUE
+                      END-READ
+                    END-IF
+                  END-IF
+                END-PERFORM
+
+                PERFORM UNTIL TODAY-TOTAL-EOF
+                  ADD 1 TO RECON-VARIANCE-COUNT
+                  DISPLAY 'CONTROL ID ' TD-CONTROL-ID
+                          ' PRESENT TODAY BUT MISSING FROM YESTERDAY'
+                  READ TODAY-TOTAL-FILE
+                    AT END SET TODAY-TOTAL-EOF TO TRUE
+                  END-READ
+                END-PERFORM
+
+                PERFORM UNTIL YEST-TOTAL-EOF
+                  ADD 1 TO RECON-VARIANCE-COUNT
+                  DISPLAY 'CONTROL ID ' YD-CONTROL-ID
+                          ' PRESENT YESTERDAY BUT MISSING FROM TODAY'
+                  READ YESTERDAY-TOTAL-FILE
+                    AT END SET YEST-TOTAL-EOF TO TRUE
+                  END-READ
+                END-PERFORM
+
+                CLOSE TODAY-TOTAL-FILE
+                CLOSE YESTERDAY-TOTAL-FILE
+
+                DISPLAY 'RECONCILIATION SUMMARY'
+                DISPLAY 'PAIRS CHECKED : ' RECON-PAIRS-CHECKED
+                DISPLAY 'VARIANCES     : ' RECON-VARIANCE-COUNT
+              END-IF.
+
+      ******************************************************************
+      * Reads the debit/credit transaction file and applies the same
+      * NEG-NUM IS POSITIVE / IS NEGATIVE test to each amount against
+      * its transaction-type code, writing any transaction whose sign
+      * doesn't match its expected type out to the exceptions file.
+      * Resumes from the last TXN checkpoint, if one is on file,
+      * instead of reprocessing transactions already edited.
+      ******************************************************************
+       VALIDATE-TRANSACTIONS.
+              MOVE 'TXN' TO WS-LOOKUP-STAGE
+              PERFORM GET-CHECKPOINT-FOR-STAGE
+
+              OPEN INPUT TRANSACTION-FILE
+              IF TRANSACTION-FILE-NOT-FOUND THEN
+                DISPLAY 'TRANSACTION-FILE NOT FOUND, SKIPPING '
+                        'SIGN-VALIDATION'
+              ELSE
+                IF WS-CHECKPOINT-RESUME-COUNT > ZERO THEN
+                  OPEN EXTEND EXCEPTIONS-FILE
+                  MOVE WS-CHECKPOINT-RESUME-COUNT TO TXN-RECORDS-READ
+                  MOVE WS-CHECKPOINT-RESUME-EXCP TO TXN-EXCEPTION-COUNT
+                  PERFORM WS-CHECKPOINT-RESUME-COUNT TIMES
+                    READ TRANSACTION-FILE
+                      AT END SET TRANSACTION-FILE-EOF TO TRUE
+                    END-READ
+                  END-PERFORM
+                  DISPLAY 'RESUMING SIGN-VALIDATION AFTER CHECKPOINT '
+                          WS-CHECKPOINT-RESUME-COUNT
+                          ' LAST KEY ' WS-CHECKPOINT-RESUME-KEY
+                ELSE
+                  OPEN OUTPUT EXCEPTIONS-FILE
+                END-IF
+
+                IF NOT TRANSACTION-FILE-EOF THEN
+                  READ TRANSACTION-FILE
+                    AT END SET TRANSACTION-FILE-EOF TO TRUE
+                  END-READ
+                END-IF
+
+                PERFORM UNTIL TRANSACTION-FILE-EOF
+                  ADD 1 TO TXN-RECORDS-READ
+                  ADD 1 TO TXN-SINCE-CHECKPOINT
+                  MOVE TX-AMOUNT TO NEG-NUM
+
+                  IF TX-IS-CREDIT AND NEG-NUM IS NEGATIVE THEN
+                    MOVE TX-TRANSACTION-ID TO EX-TRANSACTION-ID
+                    MOVE TX-TYPE-CODE TO EX-TYPE-CODE
+                    MOVE TX-AMOUNT TO EX-AMOUNT
+                    MOVE 'CREDIT POSTED NEGATIVE AMOUNT' TO EX-REASON
+                    WRITE EXCEPTION-OUT-REC
+                    ADD 1 TO TXN-EXCEPTION-COUNT
+                  END-IF
+
+                  IF TX-IS-DEBIT AND NEG-NUM IS POSITIVE THEN
+                    MOVE TX-TRANSACTION-ID TO EX-TRANSACTION-ID
+                    MOVE TX-TYPE-CODE TO EX-TYPE-CODE
+                    MOVE TX-AMOUNT TO EX-AMOUNT
+                    MOVE 'DEBIT POSTED POSITIVE AMOUNT' TO EX-REASON
+                    WRITE EXCEPTION-OUT-REC
+                    ADD 1 TO TXN-EXCEPTION-COUNT
+                  END-IF
+
+                  IF NOT TX-IS-CREDIT AND NOT TX-IS-DEBIT THEN
+                    MOVE TX-TRANSACTION-ID TO EX-TRANSACTION-ID
+                    MOVE TX-TYPE-CODE TO EX-TYPE-CODE
+                    MOVE TX-AMOUNT TO EX-AMOUNT
+                    MOVE 'UNKNOWN TRANSACTION TYPE CODE' TO EX-REASON
+                    WRITE EXCEPTION-OUT-REC
+                    ADD 1 TO TXN-EXCEPTION-COUNT
+                  END-IF
+
+                  IF TXN-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL THEN
+                    MOVE 'TXN' TO WS-LOOKUP-STAGE
+                    MOVE TXN-RECORDS-READ TO WS-SAVE-RECORDS-DONE
+                    MOVE TX-TRANSACTION-ID TO WS-SAVE-LAST-KEY
+                    MOVE ZERO TO WS-SAVE-PASS-COUNT
+                    MOVE ZERO TO WS-SAVE-FAIL-COUNT
+                    MOVE TXN-EXCEPTION-COUNT TO WS-SAVE-EXCEPTION-COUNT
+                    MOVE ZERO TO WS-SAVE-INVALID-COUNT
+                    PERFORM SAVE-CHECKPOINT
+                    MOVE ZERO TO TXN-SINCE-CHECKPOINT
+                  END-IF
+
+                  READ TRANSACTION-FILE
+                    AT END SET TRANSACTION-FILE-EOF TO TRUE
+                  END-READ
+                END-PERFORM
+
+                CLOSE TRANSACTION-FILE
+                CLOSE EXCEPTIONS-FILE
+
+                *> clean end of file: clear the restart point
+                MOVE 'TXN' TO WS-LOOKUP-STAGE
+                MOVE ZERO TO WS-SAVE-RECORDS-DONE
+                MOVE SPACES TO WS-SAVE-LAST-KEY
+                MOVE ZERO TO WS-SAVE-PASS-COUNT
+                MOVE ZERO TO WS-SAVE-FAIL-COUNT
+                MOVE ZERO TO WS-SAVE-EXCEPTION-COUNT
+                MOVE ZERO TO WS-SAVE-INVALID-COUNT
+                PERFORM SAVE-CHECKPOINT
+
+                DISPLAY 'SIGN-VALIDATION EDIT RUN SUMMARY'
+                DISPLAY 'RECORDS READ  : ' TXN-RECORDS-READ
+                DISPLAY 'EXCEPTIONS    : ' TXN-EXCEPTION-COUNT
+              END-IF.
+
+      ******************************************************************
+      * Reads the incoming feed file (FEEDREC copybook layout) and
+      * applies the same IS ALPHABETIC / IS NUMERIC class test used on
+      * CLASS1 to each record's name and amount fields, writing any
+      * record that fails either test to the rejects file with a
+      * reason code instead of just displaying a pass message.
+      ******************************************************************
+       VALIDATE-FEED.
+              OPEN INPUT FEED-FILE
+              IF FEED-FILE-NOT-FOUND THEN
+                DISPLAY 'FEED-FILE NOT FOUND, SKIPPING FEED VALIDATION'
+              ELSE
+                OPEN OUTPUT REJECTS-FILE
+
+                READ FEED-FILE
+                  AT END SET FEED-FILE-EOF TO TRUE
+                END-READ
+
+                PERFORM UNTIL FEED-FILE-EOF
+                  ADD 1 TO FEED-RECORDS-READ
+
+                  IF FD-NAME IS NOT ALPHABETIC THEN
+                    MOVE FD-NAME TO RJ-NAME
+                    MOVE FD-ID TO RJ-ID
+                    MOVE FD-AMOUNT TO RJ-AMOUNT
+                    MOVE 'R1' TO RJ-REASON-CODE
+                    MOVE 'NAME FIELD IS NOT ALPHABETIC'
+                      TO RJ-REASON-TEXT
+                    WRITE REJECT-OUT-REC
+                    ADD 1 TO FEED-REJECT-COUNT
+                  ELSE
+                    IF FD-AMOUNT IS NOT NUMERIC THEN
+                      MOVE FD-NAME TO RJ-NAME
+                      MOVE FD-ID TO RJ-ID
+                      MOVE FD-AMOUNT TO RJ-AMOUNT
+                      MOVE 'R2' TO RJ-REASON-CODE
+                      MOVE 'AMOUNT FIELD IS NOT NUMERIC'
+                        TO RJ-REASON-TEXT
+                      WRITE REJECT-OUT-REC
+                      ADD 1 TO FEED-REJECT-COUNT
+                    END-IF
+                  END-IF
+
+                  READ FEED-FILE
+                    AT END SET FEED-FILE-EOF TO TRUE
+                  END-READ
+                END-PERFORM
+
+                CLOSE FEED-FILE
+                CLOSE REJECTS-FILE
+
+                DISPLAY 'FEED VALIDATION SUMMARY'
+                DISPLAY 'RECORDS READ  : ' FEED-RECORDS-READ
+                DISPLAY 'REJECTS       : ' FEED-REJECT-COUNT
+              END-IF.
+
+      ******************************************************************
+      * Loads the threshold control table (low bound in NUM3, high
+      * bound in NUM4, keyed by threshold code) and checks every
+      * incoming value against its matching pair, writing any
+      * out-of-range value to the threshold exceptions file.
+      ******************************************************************
+       VALIDATE-THRESHOLDS.
+              PERFORM LOAD-THRESHOLD-TABLE
+
+              IF THRESHOLD-TABLE-COUNT = ZERO THEN
+                DISPLAY 'THRESHOLD TABLE VALIDATION SKIPPED, '
+                        'NO CONTROL ENTRIES LOADED'
+              ELSE
+                OPEN INPUT THRESHOLD-CHECK-FILE
+                OPEN OUTPUT THRESHOLD-EXCEPTIONS-FILE
+
+                IF THRESHOLD-CHECK-NOT-FOUND THEN
+                  DISPLAY 'THRESHOLD-CHECK-FILE NOT FOUND, SKIPPING '
+                          'THRESHOLD VALIDATION'
+                  CLOSE THRESHOLD-EXCEPTIONS-FILE
+                ELSE
+                  READ THRESHOLD-CHECK-FILE
+                    AT END SET THRESHOLD-CHECK-EOF TO TRUE
+                  END-READ
+
+                  PERFORM UNTIL THRESHOLD-CHECK-EOF
+                    ADD 1 TO THRESHOLD-RECORDS-READ
+                    SET THRESHOLD-FOUND-SW TO 'N'
+                    SET THRESHOLD-IDX TO 1
+                    SEARCH THRESHOLD-ENTRY
+                      AT END CONTINUE
+                      WHEN TBL-CODE (THRESHOLD-IDX) = TC-CODE
+                        SET THRESHOLD-FOUND TO TRUE
+                        MOVE TBL-LOW (THRESHOLD-IDX) TO NUM3
+                        MOVE TBL-HIGH (THRESHOLD-IDX) TO NUM4
+                    END-SEARCH
+
+                    IF THRESHOLD-FOUND THEN
+                      IF TC-VALUE IS LESS THAN NUM3
+                         OR TC-VALUE IS GREATER THAN NUM4 THEN
+                        MOVE TC-CODE TO TE-CODE
+                        MOVE TC-VALUE TO TE-VALUE
+                        MOVE NUM3 TO TE-LOW
+                        MOVE NUM4 TO TE-HIGH
+                        WRITE THRESHOLD-EXCEPTION-REC
+                        ADD 1 TO THRESHOLD-EXCEPTION-COUNT
+                      END-IF
+                    END-IF
+
+                    READ THRESHOLD-CHECK-FILE
+                      AT END SET THRESHOLD-CHECK-EOF TO TRUE
+                    END-READ
+                  END-PERFORM
+
+                  CLOSE THRESHOLD-CHECK-FILE
+                  CLOSE THRESHOLD-EXCEPTIONS-FILE
+
+                  DISPLAY 'THRESHOLD VALIDATION SUMMARY'
+                  DISPLAY 'RECORDS READ  : ' THRESHOLD-RECORDS-READ
+                  DISPLAY 'EXCEPTIONS    : ' THRESHOLD-EXCEPTION-COUNT
+                END-IF
+              END-IF.
+
+      ******************************************************************
+      * Reads the threshold control file into the in-memory table.
+      ******************************************************************
+       LOAD-THRESHOLD-TABLE.
+              OPEN INPUT THRESHOLD-CONTROL-FILE
+
+              IF THRESHOLD-CONTROL-NOT-FOUND THEN
+                CONTINUE
+              ELSE
+                READ THRESHOLD-CONTROL-FILE
+                  AT END SET THRESHOLD-CONTROL-EOF TO TRUE
+                END-READ
+
+                PERFORM UNTIL THRESHOLD-CONTROL-EOF
+                       OR THRESHOLD-TABLE-COUNT = 50
+                  ADD 1 TO THRESHOLD-TABLE-COUNT
+                  MOVE TH-CODE TO TBL-CODE (THRESHOLD-TABLE-COUNT)
+                  MOVE TH-LOW TO TBL-LOW (THRESHOLD-TABLE-COUNT)
+                  MOVE TH-HIGH TO TBL-HIGH (THRESHOLD-TABLE-COUNT)
+
+                  READ THRESHOLD-CONTROL-FILE
+                    AT END SET THRESHOLD-CONTROL-EOF TO TRUE
+                  END-READ
+                END-PERFORM
+
+                CLOSE THRESHOLD-CONTROL-FILE
+              END-IF.
+
+      ******************************************************************
+      * Loads any restart points left by a prior run from the
+      * checkpoint file into the in-memory checkpoint table.
+      ******************************************************************
+       LOAD-CHECKPOINTS.
+              OPEN INPUT CHECKPOINT-FILE
+
+              IF CHECKPOINT-FILE-NOT-FOUND THEN
+                CONTINUE
+              ELSE
+                READ CHECKPOINT-FILE
+                  AT END SET CHECKPOINT-FILE-EOF TO TRUE
+                END-READ
+
+                PERFORM UNTIL CHECKPOINT-FILE-EOF
+                       OR CHECKPOINT-TABLE-COUNT = 2
+                  ADD 1 TO CHECKPOINT-TABLE-COUNT
+                  MOVE CKF-STAGE TO CK-STAGE (CHECKPOINT-TABLE-COUNT)
+                  MOVE CKF-RECORDS-DONE
+                    TO CK-RECORDS-DONE (CHECKPOINT-TABLE-COUNT)
+                  MOVE CKF-LAST-KEY
+                    TO CK-LAST-KEY (CHECKPOINT-TABLE-COUNT)
+                  MOVE CKF-PASS-COUNT
+                    TO CK-PASS-COUNT (CHECKPOINT-TABLE-COUNT)
+                  MOVE CKF-FAIL-COUNT
+                    TO CK-FAIL-COUNT (CHECKPOINT-TABLE-COUNT)
+                  MOVE CKF-EXCEPTION-COUNT
+                    TO CK-EXCEPTION-COUNT (CHECKPOINT-TABLE-COUNT)
+                  MOVE CKF-INVALID-COUNT
+                    TO CK-INVALID-COUNT (CHECKPOINT-TABLE-COUNT)
+
+                  READ CHECKPOINT-FILE
+                    AT END SET CHECKPOINT-FILE-EOF TO TRUE
+                  END-READ
+                END-PERFORM
+
+                CLOSE CHECKPOINT-FILE
+              END-IF.
+
+      ******************************************************************
+      * Looks up WS-LOOKUP-STAGE in the checkpoint table and returns
+      * the resume count/last key for it, or zero/spaces if none.
+      ******************************************************************
+       GET-CHECKPOINT-FOR-STAGE.
+              MOVE 'N' TO WS-CHECKPOINT-FOUND-SW
+              MOVE ZERO TO WS-CHECKPOINT-RESUME-COUNT
+              MOVE SPACES TO WS-CHECKPOINT-RESUME-KEY
+              MOVE ZERO TO WS-CHECKPOINT-RESUME-PASS
+              MOVE ZERO TO WS-CHECKPOINT-RESUME-FAIL
+              MOVE ZERO TO WS-CHECKPOINT-RESUME-EXCP
+              MOVE ZERO TO WS-CHECKPOINT-RESUME-INVALID
+
+              IF CHECKPOINT-TABLE-COUNT > ZERO THEN
+                SET CHECKPOINT-IDX TO 1
+                SEARCH CHECKPOINT-ENTRY
+                  AT END CONTINUE
+                  WHEN CK-STAGE (CHECKPOINT-IDX) = WS-LOOKUP-STAGE
+                    SET WS-CHECKPOINT-FOUND TO TRUE
+                    MOVE CK-RECORDS-DONE (CHECKPOINT-IDX)
+                      TO WS-CHECKPOINT-RESUME-COUNT
+                    MOVE CK-LAST-KEY (CHECKPOINT-IDX)
+                      TO WS-CHECKPOINT-RESUME-KEY
+                    MOVE CK-PASS-COUNT (CHECKPOINT-IDX)
+                      TO WS-CHECKPOINT-RESUME-PASS
+                    MOVE CK-FAIL-COUNT (CHECKPOINT-IDX)
+                      TO WS-CHECKPOINT-RESUME-FAIL
+                    MOVE CK-EXCEPTION-COUNT (CHECKPOINT-IDX)
+                      TO WS-CHECKPOINT-RESUME-EXCP
+                    MOVE CK-INVALID-COUNT (CHECKPOINT-IDX)
+                      TO WS-CHECKPOINT-RESUME-INVALID
+                END-SEARCH
+              END-IF.
+
+      ******************************************************************
+      * Records (or clears, when WS-SAVE-RECORDS-DONE is zero) the
+      * restart point for WS-LOOKUP-STAGE and rewrites the checkpoint
+      * file from the in-memory table.
+      ******************************************************************
+       SAVE-CHECKPOINT.
+              MOVE 'N' TO WS-CHECKPOINT-FOUND-SW
+
+              IF CHECKPOINT-TABLE-COUNT > ZERO THEN
+                SET CHECKPOINT-IDX TO 1
+                SEARCH CHECKPOINT-ENTRY
+                  AT END CONTINUE
+                  WHEN CK-STAGE (CHECKPOINT-IDX) = WS-LOOKUP-STAGE
+                    SET WS-CHECKPOINT-FOUND TO TRUE
+                END-SEARCH
+              END-IF
+
+              IF NOT WS-CHECKPOINT-FOUND
+                 AND CHECKPOINT-TABLE-COUNT < 2 THEN
+                ADD 1 TO CHECKPOINT-TABLE-COUNT
+                SET CHECKPOINT-IDX TO CHECKPOINT-TABLE-COUNT
+                MOVE WS-LOOKUP-STAGE TO CK-STAGE (CHECKPOINT-IDX)
+                SET WS-CHECKPOINT-FOUND TO TRUE
+              END-IF
+
+              IF WS-CHECKPOINT-FOUND THEN
+                MOVE WS-SAVE-RECORDS-DONE
+                  TO CK-RECORDS-DONE (CHECKPOINT-IDX)
+                MOVE WS-SAVE-LAST-KEY TO CK-LAST-KEY (CHECKPOINT-IDX)
+                MOVE WS-SAVE-PASS-COUNT
+                  TO CK-PASS-COUNT (CHECKPOINT-IDX)
+                MOVE WS-SAVE-FAIL-COUNT
+                  TO CK-FAIL-COUNT (CHECKPOINT-IDX)
+                MOVE WS-SAVE-EXCEPTION-COUNT
+                  TO CK-EXCEPTION-COUNT (CHECKPOINT-IDX)
+                MOVE WS-SAVE-INVALID-COUNT
+                  TO CK-INVALID-COUNT (CHECKPOINT-IDX)
+              END-IF
+
+              PERFORM REWRITE-CHECKPOINT-FILE.
+
+      ******************************************************************
+      * Rewrites the checkpoint file from the in-memory table.
+      ******************************************************************
+       REWRITE-CHECKPOINT-FILE.
+              OPEN OUTPUT CHECKPOINT-FILE
+              PERFORM VARYING CHECKPOINT-IDX FROM 1 BY 1
+                UNTIL CHECKPOINT-IDX > CHECKPOINT-TABLE-COUNT
+                MOVE CK-STAGE (CHECKPOINT-IDX) TO CKF-STAGE
+                MOVE CK-RECORDS-DONE (CHECKPOINT-IDX)
+                  TO CKF-RECORDS-DONE
+                MOVE CK-LAST-KEY (CHECKPOINT-IDX) TO CKF-LAST-KEY
+                MOVE CK-PASS-COUNT (CHECKPOINT-IDX) TO CKF-PASS-COUNT
+                MOVE CK-FAIL-COUNT (CHECKPOINT-IDX) TO CKF-FAIL-COUNT
+                MOVE CK-EXCEPTION-COUNT (CHECKPOINT-IDX)
+                  TO CKF-EXCEPTION-COUNT
+                MOVE CK-INVALID-COUNT (CHECKPOINT-IDX)
+                  TO CKF-INVALID-COUNT
+                WRITE CHECKPOINT-FILE-REC
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * Writes the printed PASS/FAIL summary report: a page header,
+      * the run date, and tallies of how many CONDITIONS-FILE records
+      * hit PASS vs FAIL (via the CHECK-VAL 88-levels, from the score
+      * grading run) and POSITIVE vs NEGATIVE (via the NEG-NUM checks).
+      ******************************************************************
+       PRINT-SUMMARY-REPORT.
+              OPEN OUTPUT REPORT-FILE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING 'CONDITIONALS VALIDATION SUMMARY REPORT'
+                DELIMITED BY SIZE INTO REPORT-LINE
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING 'RUN DATE: ' WS-RUN-DATE-DISPLAY
+                     '  RUN TIME: ' WS-RUN-TIME-DISPLAY
+                DELIMITED BY SIZE INTO REPORT-LINE
+              WRITE REPORT-LINE
+
+              MOVE SPACES TO REPORT-LINE
+              STRING '----------------------------------------'
+                DELIMITED BY SIZE INTO REPORT-LINE
+              WRITE REPORT-LINE
+
+              MOVE 'CHECK-VAL PASS COUNT' TO RD-LABEL
+              MOVE SCORE-PASS-COUNT TO RD-VALUE
+              MOVE REPORT-DETAIL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+
+              MOVE 'CHECK-VAL FAIL COUNT' TO RD-LABEL
+              MOVE SCORE-FAIL-COUNT TO RD-VALUE
+              MOVE REPORT-DETAIL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+
+              MOVE 'NEG-NUM POSITIVE COUNT' TO RD-LABEL
+              MOVE CONDITION-POSITIVE-COUNT TO RD-VALUE
+              MOVE REPORT-DETAIL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+
+              MOVE 'NEG-NUM NEGATIVE COUNT' TO RD-LABEL
+              MOVE CONDITION-NEGATIVE-COUNT TO RD-VALUE
+              MOVE REPORT-DETAIL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+
+              CLOSE REPORT-FILE.
+
+      ******************************************************************
+      * Appends one line to the audit-trail log for this run: run
+      * date/time, the record counts processed by every stage, the
+      * PASS/FAIL/POSITIVE/NEGATIVE tallies, the reconciliation and
+      * threshold tallies, and the resulting batch return code, so an
+      * auditor can be shown a file instead of console scrollback.
+      ******************************************************************
+       WRITE-AUDIT-LOG.
+              OPEN EXTEND AUDIT-LOG-FILE
+              IF AUDIT-LOG-IS-NEW THEN
+                OPEN OUTPUT AUDIT-LOG-FILE
+              END-IF
+
+              MOVE RETURN-CODE TO WS-RUN-RETURN-CODE
+
+              MOVE SPACES TO AUDIT-LOG-LINE
+              STRING WS-RUN-DATE-DISPLAY ' ' WS-RUN-TIME-DISPLAY
+                     ' COND-RECS=' CONDITION-RECORDS-READ
+                     ' SCORE-RECS=' SCORE-RECORDS-READ
+                     ' TXN-RECS=' TXN-RECORDS-READ
+                     ' FEED-RECS=' FEED-RECORDS-READ
+                     ' PASS=' SCORE-PASS-COUNT
+                     ' FAIL=' SCORE-FAIL-COUNT
+                     ' POSITIVE=' CONDITION-POSITIVE-COUNT
+                     ' NEGATIVE=' CONDITION-NEGATIVE-COUNT
+                     ' RECON-PAIRS=' RECON-PAIRS-CHECKED
+                     ' RECON-VAR=' RECON-VARIANCE-COUNT
+                     ' THRESH-RECS=' THRESHOLD-RECORDS-READ
+                     ' THRESH-EXC=' THRESHOLD-EXCEPTION-COUNT
+                     ' RC=' WS-RUN-RETURN-CODE
+                DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+              WRITE AUDIT-LOG-LINE
+
+              CLOSE AUDIT-LOG-FILE.
+
        END PROGRAM CONDITIONALS.
