@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Incoming feed record layout: name field, ID field, amount
+      * field, shared by any program that reads the daily feed file.
+      ******************************************************************
+       01  FEED-RECORD.
+              05 FD-NAME             PIC X(20).
+              05 FD-ID                PIC X(10).
+              05 FD-AMOUNT            PIC X(9).
